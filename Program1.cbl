@@ -17,6 +17,38 @@
       *>-----Declaração dos recursos externos
        Input-output Section.
        File-control.
+
+           select sorteio-log-file assign to "SORTEIO-LOG.DAT"
+               organization is line sequential
+               file status is st-sorteio-log.
+
+           select parametros-file assign to "PARAMETROS.DAT"
+               organization is line sequential
+               file status is st-parametros.
+
+           select checkpoint-file assign to "CHECKPOINT.DAT"
+               organization is line sequential
+               file status is st-checkpoint.
+
+           select auditoria-file assign to "AUDITORIA.DAT"
+               organization is line sequential
+               file status is st-auditoria.
+
+      *>arquivo com os resultados reais de concursos ja realizados da Mega-Sena, usado no modo reconciliacao
+           select historico-real-file assign to "HISTORICO-REAL.DAT"
+               organization is line sequential
+               file status is st-historico-real.
+
+      *>arquivo com cartelas salvas pelo nome, para nao precisar redigitar os numeros a cada execucao
+           select cartelas-file assign to "CARTELAS.DAT"
+               organization is line sequential
+               file status is st-cartelas.
+
+      *>arquivo auxiliar usado para reescrever CARTELAS.DAT ao atualizar uma cartela existente
+           select cartelas-tmp-file assign to "CARTELAS.TMP"
+               organization is line sequential
+               file status is st-cartelas-tmp.
+
        I-O-Control.
 
       *>Declaração de variáveis
@@ -25,20 +57,98 @@
       *>----Variaveis de arquivos
        File Section.
 
+       fd  sorteio-log-file.
+       01  sorteio-log-reg.
+           05  qnt-numero-log                        pic 9(02).
+           05  numero-log                            pic 9(02) occurs 20.
+           05  sorteio-log                           pic 9(02) occurs 20.
+           05  controle-log                          pic 9(09).
+           05  cartela-vencedora-log                  pic 9(02).
+
+      *>registro de parametros para execucao em lote (SYSIN/JCL)
+       fd  parametros-file.
+       01  parametro-reg.
+           05  qtd-repeticoes-par                     pic 9(04).
+           05  game-selecionado-par                   pic 9(01).
+           05  qtd-cartelas-par                       pic 9(02).
+           05  cartela-par                            occurs 10.
+               10  qnt-numero-par                       pic 9(02).
+               10  numero-par                           pic 9(02) occurs 20.
+
+      *>registro de checkpoint, gravado a cada N sorteios para permitir retomar a simulacao
+       fd  checkpoint-file.
+       01  checkpoint-reg.
+           05  controle-cp                            pic 9(09).
+           05  controle-repeticao-cp                   pic 9(09).
+           05  ind-rep-cp                              pic 9(04).
+           05  qtd-cartelas-cp                         pic 9(02).
+           05  game-selecionado-cp                     pic 9(01).
+           05  sorteio-cp                              pic 9(02) occurs 20.
+           05  cartela-cp                              occurs 10.
+               10  qnt-numero-cartela-cp                pic 9(02).
+               10  numero-cartela-cp                    pic 9(02) occurs 20.
+           05  total-gasto-simulado-cp                 pic 9(11)v99.
+           05  total-premio-simulado-cp                pic 9(11)v99.
+           05  qtd-vitorias-cp                         pic 9(04).
+           05  soma-controle-repeticoes-cp              pic 9(09).
+      *>estatisticas por cartela (espelha estatisticas-cartela do working-storage)
+           05  estat-cartela-cp                        occurs 10.
+               10  hist-controle-ctrl-cartela-cp         pic 9(09) occurs 21.
+               10  gasto-cartela-cp                      pic 9(11)v99.
+               10  premio-cartela-cp                     pic 9(11)v99.
+               10  qtd-vitorias-cartela-cp                pic 9(04).
+               10  soma-controle-repeticoes-cartela-cp     pic 9(09).
+           05  repeticoes-cp                           pic 9(04).
+           05  modo-execucao-cp                        pic x(01).
+
+      *>registro de auditoria: cada valor informado pelo operador via accept, com data/hora
+       fd  auditoria-file.
+       01  auditoria-reg.
+           05  audit-data                              pic x(08).
+           05  audit-hora                              pic x(08).
+           05  audit-campo                             pic x(20).
+           05  audit-valor                             pic x(09).
+
+      *>registro de um concurso real ja realizado da Mega-Sena (modo reconciliacao)
+       fd  historico-real-file.
+       01  historico-real-reg.
+           05  concurso-numero                         pic 9(04).
+           05  concurso-data                           pic x(08).
+           05  concurso-bola                           pic 9(02) occurs 6.
+
+      *>registro de uma cartela salva pelo nome, para reutilizacao em execucoes futuras
+       fd  cartelas-file.
+       01  cartela-salva-reg.
+           05  nome-cartela-salva                      pic x(12).
+           05  qnt-numero-salva                        pic 9(02).
+           05  numero-salva                            pic 9(02) occurs 20.
+
+      *>registro auxiliar, mesmo layout de cartela-salva-reg, usado ao reescrever CARTELAS.DAT
+       fd  cartelas-tmp-file.
+       01  cartela-salva-tmp-reg.
+           05  nome-cartela-salva-tmp                  pic x(12).
+           05  qnt-numero-salva-tmp                    pic 9(02).
+           05  numero-salva-tmp                        pic 9(02) occurs 20.
 
       *>----Variaveis de trabalho
        working-storage section.
 
-       01  aposta occurs 10.
+       01  aposta occurs 20.
            05  numero                              pic 9(02).
 
        01  sorteado.
-           05  sorteio                             pic 9(02) occurs 6.
+           05  sorteio                             pic 9(02) occurs 20.
 
        01  aposta-ctrl.
            05  numero-ctrl                         pic 9(02).
            05  sorteio-ctrl                        pic 9(02).
-           05  controle-ctrl                       pic 9(01).
+           05  controle-ctrl                       pic 9(02).
+
+      *>----Regras do jogo selecionado (Mega-Sena, Quina, Lotofacil)
+           copy "GAMERULES.CPY".
+
+      *>----Tabela de custo da aposta e premios simulados (Caixa)
+           copy "PRECOS.CPY".
 
        77  controle-troca                          pic x(1).
            88  trocou                              value "t".
@@ -51,6 +161,104 @@
        77  num_random                              pic 9(02)V9999.
        77  ind2                                    pic 9(02).
 
+      *>----Variaveis de controle de arquivo do historico de sorteios
+       77  st-sorteio-log                          pic x(02).
+
+      *>----Variaveis de controle do modo de execucao (interativo/lote)
+       77  st-parametros                           pic x(02).
+       77  modo-execucao                           pic x(01).
+           88  modo-interativo                      value "I".
+           88  modo-lote                            value "L".
+           88  modo-reconciliacao                   value "R".
+
+       01  parametro-lote.
+           05  qtd-repeticoes-lote                    pic 9(04).
+           05  game-selecionado-lote                  pic 9(01).
+           05  qtd-cartelas-lote                      pic 9(02).
+           05  cartela-lote                           occurs 10.
+               10  qnt-numero-lote                      pic 9(02).
+               10  numero-lote                          pic 9(02) occurs 20.
+
+      *>----Variaveis de controle das multiplas cartelas (varios apostadores)
+       77  qtd-cartelas                            pic 9(02) value 1.
+       77  ind-cartela                             pic 9(02).
+       77  cartela-vencedora                        pic 9(02) value 0.
+
+       01  cartelas-tabela occurs 10.
+           05  numero-cartela                        pic 9(02) occurs 20.
+           05  qnt-numero-cartela                     pic 9(02).
+           05  controle-ctrl-cartela                  pic 9(02).
+
+      *>----Variaveis de controle das estatisticas do relatorio final
+       77  repeticoes                              pic 9(04) value 1.
+       77  ind-rep                                 pic 9(04).
+       77  controle-repeticao                      pic 9(09).
+       77  soma-controle-repeticoes                pic 9(09) value 0.
+       77  qtd-vitorias                            pic 9(04) value 0.
+       77  ws-hist-idx                             pic 9(02).
+       77  ws-skip-idx                             pic 9(09).
+       77  media-draws-vitoria                     pic 9(07)V99 value 0.
+       77  ws-media-draws-edit                     pic Z(6)9,99.
+       77  media-draws-vitoria-cartela              pic 9(07)V99 value 0.
+       77  ws-media-draws-cartela-edit              pic Z(6)9,99.
+
+      *>----Estatisticas por cartela: histograma de acertos, gasto, premio e vitorias de cada cartela
+       01  estatisticas-cartela.
+           05  estat-cartela                          occurs 10.
+               10  hist-controle-ctrl-cartela            pic 9(09) occurs 21 value 0.
+               10  gasto-cartela                         pic 9(11)v99 value 0.
+               10  premio-cartela                        pic 9(11)v99 value 0.
+               10  qtd-vitorias-cartela                   pic 9(04) value 0.
+      *>soma das tentativas ate a vitoria, por cartela -- media-draws-vitoria pooled misturava
+      *>cartelas de tamanhos diferentes (ex. 6 vs 10 numeros), impossibilitando comparar estrategias
+               10  soma-controle-repeticoes-cartela        pic 9(09) value 0.
+
+      *>----Variaveis de controle do checkpoint/restart
+       77  st-checkpoint                           pic x(02).
+       77  intervalo-checkpoint                    pic 9(05) value 1000.
+       77  retomado-checkpoint                     pic x(01) value "N".
+           88  retomou-de-checkpoint                value "S".
+       77  primeira-iteracao-pos-checkpoint         pic x(01) value "N".
+       77  ws-confirma-retomar                      pic x(01) value "S".
+           88  confirma-retomar-checkpoint           value "S" "s".
+
+      *>----Variaveis de controle financeiro (custo das apostas x premios simulados)
+       77  total-gasto-simulado                    pic 9(11)v99 value 0.
+       77  total-premio-simulado                   pic 9(11)v99 value 0.
+       77  ws-acertos-necessarios                  pic 9(02).
+       77  ws-saldo-simulado                       pic 9(11)v99.
+      *>campos editados para exibicao dos valores monetarios (respeitando decimal-point is comma)
+       77  ws-gasto-edit                           pic Z(10)9,99.
+       77  ws-premio-edit                          pic Z(10)9,99.
+       77  ws-saldo-edit                           pic Z(10)9,99.
+
+      *>----Variaveis de controle da auditoria dos valores informados pelo operador
+       77  st-auditoria                            pic x(02).
+       77  ws-audit-campo                          pic x(20).
+       77  ws-audit-valor                          pic x(09).
+       77  ws-audit-data                           pic 9(08).
+       77  ws-audit-hora                           pic 9(08).
+
+      *>----Variaveis de controle do modo reconciliacao (historico real de concursos)
+       77  st-historico-real                       pic x(02).
+       77  eof-historico-real                       pic x(01) value "N".
+           88  fim-historico-real                    value "S".
+
+      *>----Variaveis de controle das cartelas salvas (carregar/salvar por nome)
+       77  st-cartelas                             pic x(02).
+       77  st-cartelas-tmp                         pic x(02).
+       77  eof-cartelas                            pic x(01) value "N".
+           88  fim-cartelas                          value "S".
+       77  ws-nome-cartela                          pic x(12).
+       77  ws-carregar-cartela                      pic x(01).
+           88  carregar-cartela                      value "S".
+       77  ws-salvar-cartela                        pic x(01).
+           88  salvar-cartela                        value "S".
+       77  ws-cartela-carregada                     pic x(01) value "N".
+           88  cartela-ja-carregada                  value "S".
+       77  ws-cartela-valida-jogo                   pic x(01) value "S".
+           88  cartela-valida-jogo                   value "S".
+
       *>----Variaveis para comunicação entre programas
        linkage section.
 
@@ -70,21 +278,180 @@
        inicializa section.
       *>inicialização de variaveis
            move 0 to controle
+           move 0 to controle-repeticao
            move 0 to qnt_numero
            move 1 to ind1
            move 0 to controle-ctrl
            move 0 to sorteio-ctrl
 
-           move 0 to numero(10)
-           move 0 to numero(9)
-           move 0 to numero(8)
-           move 0 to numero(7)
-           move 0 to numero(6)
-           move 0 to numero(5)
-           move 0 to numero(4)
-           move 0 to numero(3)
-           move 0 to numero(2)
-           move 0 to numero(1)
+           perform varying ind1 from 1 by 1 until ind1 > 20
+               move 0 to numero(ind1)
+           end-perform
+           move 1 to ind1
+
+      *>abertura do arquivo de historico de sorteios (cria se nao existir)
+           open extend sorteio-log-file
+           if st-sorteio-log <> "00"
+               open output sorteio-log-file
+           end-if
+
+      *>abertura do arquivo de auditoria dos valores informados pelo operador (cria se nao existir)
+           open extend auditoria-file
+           if st-auditoria <> "00"
+               open output auditoria-file
+           end-if
+
+      *>escolha do modo de execucao: interativo (tela), lote (arquivo de parametros) ou reconciliacao (historico real)
+           perform until modo-interativo or modo-lote or modo-reconciliacao
+               display "Modo de execucao: (I)nterativo, (L)ote ou (R)econciliacao com historico real?"
+               accept modo-execucao
+               move "MODO-EXECUCAO" to ws-audit-campo
+               move modo-execucao to ws-audit-valor
+               perform grava-auditoria
+           end-perform
+
+           if modo-lote
+               open input parametros-file
+               if st-parametros <> "00"
+                   display "Arquivo de parametros (PARAMETROS.DAT) nao encontrado ou inacessivel"
+                   stop run
+               end-if
+               read parametros-file into parametro-lote
+                   at end
+                       display "Arquivo de parametros (PARAMETROS.DAT) esta vazio"
+                       close parametros-file
+                       stop run
+               end-read
+               close parametros-file
+               move qtd-repeticoes-lote to repeticoes
+               move qtd-cartelas-lote to qtd-cartelas
+               move game-selecionado-lote to game-selecionado
+
+      *>valida os dados vindos do arquivo de parametros antes de usa-los (nao ha operador para corrigir em lote)
+               if repeticoes < 1
+                   display "PARAMETROS.DAT: QTD-REPETICOES-PAR invalido (" repeticoes
+                       "), deve ser maior que zero"
+                   stop run
+               end-if
+               if qtd-cartelas < 1 or qtd-cartelas > 10
+                   display "PARAMETROS.DAT: QTD-CARTELAS-PAR invalido (" qtd-cartelas "), deve ser de 1 a 10"
+                   stop run
+               end-if
+               if not (game-mega-sena or game-quina or game-lotofacil)
+                   display "PARAMETROS.DAT: GAME-SELECIONADO-PAR invalido (" game-selecionado ")"
+                   stop run
+               end-if
+               perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+                   if qnt-numero-lote(ind-cartela) < game-min-aposta(game-selecionado)
+                           or qnt-numero-lote(ind-cartela) > game-max-aposta(game-selecionado)
+                       display "PARAMETROS.DAT: cartela " ind-cartela " tem QNT-NUMERO-PAR invalido ("
+                           qnt-numero-lote(ind-cartela) ") para o jogo " game-nome(game-selecionado)
+                       stop run
+                   end-if
+               end-perform
+           else
+               if modo-reconciliacao
+      *>o historico real disponivel e apenas da Mega-Sena, entao o jogo fica fixo
+                   set game-mega-sena to true
+                   move 1 to repeticoes
+               else
+                   move 0 to repeticoes
+                   perform until repeticoes > 0
+                       display "Quantas simulacoes (repeticoes) deseja executar nesta rodada?"
+                       accept repeticoes
+                       move "REPETICOES" to ws-audit-campo
+                       move repeticoes to ws-audit-valor
+                       perform grava-auditoria
+                   end-perform
+
+                   move 0 to game-selecionado
+                   perform until game-mega-sena or game-quina or game-lotofacil
+                       display "Qual jogo deseja simular? (1) Mega-Sena (2) Quina (3) Lotofacil"
+                       accept game-selecionado
+                       move "GAME-SELECIONADO" to ws-audit-campo
+                       move game-selecionado to ws-audit-valor
+                       perform grava-auditoria
+                   end-perform
+               end-if
+
+               move 0 to qtd-cartelas
+               perform until qtd-cartelas >= 1 and qtd-cartelas <= 10
+                   display "Quantas cartelas (apostadores) vao jogar nesta rodada? (1 - 10)"
+                   accept qtd-cartelas
+                   move "QTD-CARTELAS" to ws-audit-campo
+                   move qtd-cartelas to ws-audit-valor
+                   perform grava-auditoria
+               end-perform
+           end-if
+
+           move 1 to ind-rep
+
+      *>tenta retomar de um checkpoint salvo (reinicio apos interrupcao da simulacao)
+           open input checkpoint-file
+           if st-checkpoint = "00"
+               read checkpoint-file into checkpoint-reg
+               end-read
+               if st-checkpoint = "00" and controle-cp > 0
+                   if modo-execucao-cp <> modo-execucao or game-selecionado-cp <> game-selecionado
+                           or qtd-cartelas-cp <> qtd-cartelas
+                       display "Checkpoint encontrado e ignorado: pertence a outro modo/jogo/qtd-cartelas (modo "
+                           modo-execucao-cp ", jogo " game-selecionado-cp ", cartelas " qtd-cartelas-cp
+                           "), incompativel com a selecao atual (modo " modo-execucao
+                           ", jogo " game-selecionado ", cartelas " qtd-cartelas ")"
+                   else
+                       move "S" to ws-confirma-retomar
+      *>em modo lote nao ha operador para confirmar; em modo interativo/reconciliacao, pede confirmacao
+      *>explicita antes de descartar as repeticoes/jogo/cartelas ja informados acima
+                       if not modo-lote
+                           display "Checkpoint encontrado: repeticao " ind-rep-cp " de " repeticoes-cp
+                               " (" controle-cp " sorteios ja realizados). Retomar deste checkpoint vai"
+                               " descartar as respostas informadas acima. Confirma? (S/N)"
+                           accept ws-confirma-retomar
+                           move "CONFIRMA-CHECKPOINT" to ws-audit-campo
+                           move ws-confirma-retomar to ws-audit-valor
+                           perform grava-auditoria
+                       end-if
+                       if confirma-retomar-checkpoint
+                           move controle-cp to controle
+                           move controle-repeticao-cp to controle-repeticao
+                           move ind-rep-cp to ind-rep
+                           move qtd-cartelas-cp to qtd-cartelas
+                           move game-selecionado-cp to game-selecionado
+                           move repeticoes-cp to repeticoes
+                           perform varying ind2 from 1 by 1 until ind2 > 20
+                               move sorteio-cp(ind2) to sorteio(ind2)
+                           end-perform
+                           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+                               move qnt-numero-cartela-cp(ind-cartela) to qnt-numero-cartela(ind-cartela)
+                               perform varying ind1 from 1 by 1 until ind1 > 20
+                                   move numero-cartela-cp(ind-cartela, ind1) to numero-cartela(ind-cartela, ind1)
+                               end-perform
+                           end-perform
+                           move total-gasto-simulado-cp to total-gasto-simulado
+                           move total-premio-simulado-cp to total-premio-simulado
+                           move qtd-vitorias-cp to qtd-vitorias
+                           move soma-controle-repeticoes-cp to soma-controle-repeticoes
+                           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+                               perform varying ws-hist-idx from 1 by 1 until ws-hist-idx > 21
+                                   move hist-controle-ctrl-cartela-cp(ind-cartela, ws-hist-idx)
+                                       to hist-controle-ctrl-cartela(ind-cartela, ws-hist-idx)
+                               end-perform
+                               move gasto-cartela-cp(ind-cartela) to gasto-cartela(ind-cartela)
+                               move premio-cartela-cp(ind-cartela) to premio-cartela(ind-cartela)
+                               move qtd-vitorias-cartela-cp(ind-cartela) to qtd-vitorias-cartela(ind-cartela)
+                               move soma-controle-repeticoes-cartela-cp(ind-cartela)
+                                   to soma-controle-repeticoes-cartela(ind-cartela)
+                           end-perform
+                           set retomou-de-checkpoint to true
+                           move "S" to primeira-iteracao-pos-checkpoint
+                           display "Checkpoint encontrado: retomando da repeticao " ind-rep " (" controle " sorteios ja realizados)"
+                       else
+                           display "Checkpoint ignorado a pedido do operador, iniciando nova simulacao"
+                       end-if
+                   end-if
+               end-if
+               close checkpoint-file
+           end-if
 
            .
        inicializa-exit.
@@ -93,70 +460,409 @@
       *>construçao do laço principal (menu) ou regra de negócio
        processamento section.
 
-      *>continuara performando até que escolha um numero entre 6 e 10
-           perform until qnt_numero >= 6 and qnt_numero <= 10
-               display "Quantos numeros gostaria de apostar?(6 - 10)"
-               accept qnt_numero
+      *>se retomou de um checkpoint, as cartelas ja foram restauradas, nao precisa reentrar
+           if not retomou-de-checkpoint
+               perform monta-cartelas
+           end-if
+
+      *>modo reconciliacao: repete os numeros da aposta contra o historico real de concursos, nao sorteia
+           if modo-reconciliacao
+               perform reconciliacao
+           else
+
+      *>repete a simulacao completa pela quantidade de repeticoes solicitada, acumulando estatisticas
+           perform varying ind-rep from ind-rep by 1 until ind-rep > repeticoes
+
+               if primeira-iteracao-pos-checkpoint = "S"
+                   move "N" to primeira-iteracao-pos-checkpoint
+               else
+                   move 0 to controle-repeticao
+               end-if
+               move 0 to controle-ctrl
+               move 0 to cartela-vencedora
+
+      *>performar ate que alguma cartela acerte os numeros do sorteio (qtd definida pelo jogo selecionado)
+               perform until cartela-vencedora > 0
+                   perform varying ind2 from 1 by 1 until ind2 > 20
+                       move 0 to sorteio(ind2)
+                   end-perform
+
+                   perform geradorrandom
+
+                   perform teste-ganhador
+
+      *>a bagagem da vitoria (contadores/estatisticas e o historico) precisa ser gravada ANTES do
+      *>checkpoint, para que um checkpoint no mesmo sorteio que decidiu a repeticao ja reflita a vitoria
+                   if cartela-vencedora > 0
+                       add controle-repeticao to soma-controle-repeticoes
+                       add 1 to qtd-vitorias
+                       add 1 to qtd-vitorias-cartela(cartela-vencedora)
+                       add controle-repeticao to soma-controle-repeticoes-cartela(cartela-vencedora)
+                       perform grava-historico-sorteio
+                   end-if
+
+                   if function mod(controle, intervalo-checkpoint) = 0
+                       perform grava-checkpoint
+                   end-if
+
+                   if modo-interativo
+                       display "Numeros sorteados: " with no advancing
+                       perform varying ind2 from 1 by 1 until ind2 > game-qtd-sorteio(game-selecionado)
+                           if ind2 > 1
+                               display "-" with no advancing
+                           end-if
+                           display sorteio(ind2) with no advancing
+                       end-perform
+                       display " "
+                       display "Ja foi realizado " controle " sorteios"
+                       accept numero-ctrl
+                       move "NUMERO-CTRL-PAUSA" to ws-audit-campo
+                       move numero-ctrl to ws-audit-valor
+                       perform grava-auditoria
+                   end-if
+               end-perform
+
+      *>a cartela vencedora foi a primeira a acertar os numeros nesta repeticao (contadores e
+      *>historico ja foram gravados dentro do laco, antes do checkpoint -- ver comentario acima)
+               if cartela-vencedora > 0 and modo-interativo
+                   display "Parabens, dps de " controle " tentativas, a cartela " cartela-vencedora " venceu"
+               end-if
+
            end-perform
+           end-if
+           .
+       processamento-exit.
+           exit.
+
+      *>--------------------------------------------reconciliacao------
+       reconciliacao section.
+      *>compara a(s) cartela(s) apostadas com cada concurso real gravado em HISTORICO-REAL.DAT
+           open input historico-real-file
+           if st-historico-real <> "00"
+               display "Arquivo de historico real (HISTORICO-REAL.DAT) nao encontrado"
+           else
+               move "N" to eof-historico-real
+
+      *>se retomou de um checkpoint, pula os concursos ja avaliados antes da interrupcao (o arquivo
+      *>line sequential so pode ser lido do inicio, entao os registros ja contados em CONTROLE-CP
+      *>sao lidos e descartados antes de retomar a avaliacao a partir do proximo concurso)
+               if retomou-de-checkpoint
+                   perform varying ws-skip-idx from 1 by 1
+                           until ws-skip-idx > controle or fim-historico-real
+                       read historico-real-file into historico-real-reg
+                           at end
+                               move "S" to eof-historico-real
+                       end-read
+                   end-perform
+               end-if
+
+               perform until fim-historico-real
+                   read historico-real-file into historico-real-reg
+                       at end
+                           move "S" to eof-historico-real
+                   end-read
+
+                   if not fim-historico-real
+                       perform varying ind2 from 1 by 1 until ind2 > 20
+                           move 0 to sorteio(ind2)
+                       end-perform
+                       perform varying ind2 from 1 by 1 until ind2 > game-qtd-sorteio(game-selecionado)
+                           move concurso-bola(ind2) to sorteio(ind2)
+                       end-perform
+
+                       move 0 to cartela-vencedora
+                       add 1 to controle
+                       add 1 to controle-repeticao
+
+                       perform teste-ganhador
+
+                       display "Concurso " concurso-numero " (" concurso-data "): " with no advancing
+                       perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+                           display "cartela " ind-cartela "=" controle-ctrl-cartela(ind-cartela)
+                               " acerto(s)  " with no advancing
+                       end-perform
+                       display " "
+
+                       if cartela-vencedora > 0
+                           display "  => a cartela " cartela-vencedora " teria ganho no concurso " concurso-numero
+                           add controle-repeticao to soma-controle-repeticoes
+                           add 1 to qtd-vitorias
+                           add 1 to qtd-vitorias-cartela(cartela-vencedora)
+                           add controle-repeticao to soma-controle-repeticoes-cartela(cartela-vencedora)
+                           perform grava-historico-sorteio
+                           move 0 to controle-repeticao
+                       end-if
+
+      *>checkpoint a cada N concursos avaliados, para retomar um HISTORICO-REAL.DAT grande sem
+      *>reiniciar do primeiro concurso (o registro da vitoria, se houve, ja foi gravado acima)
+                       if function mod(controle, intervalo-checkpoint) = 0
+                           perform grava-checkpoint
+                       end-if
+                   end-if
+               end-perform
+               close historico-real-file
+           end-if
+           .
+       reconciliacao-exit.
+           exit.
+
+      *>--------------------------------------------monta-cartelas------
+       monta-cartelas section.
+      *>monta cada cartela (uma por apostador) com sua quantidade e seus numeros apostados
+           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+
+               perform varying ind1 from 1 by 1 until ind1 > 20
+                   move 0 to numero(ind1)
+               end-perform
+
+               move "N" to ws-cartela-carregada
+
+      *>em modo interativo ou reconciliacao, oferece a opcao de carregar uma cartela ja salva
+               if not modo-lote
+                   display "Cartela " ind-cartela ": deseja carregar uma cartela salva? (S/N)"
+                   accept ws-carregar-cartela
+                   move "CARREGAR-CARTELA" to ws-audit-campo
+                   move ws-carregar-cartela to ws-audit-valor
+                   perform grava-auditoria
+                   if carregar-cartela
+                       perform carrega-cartela-salva
+                   end-if
+               end-if
+
+               if not cartela-ja-carregada
+
+                   if modo-lote
+      *>modo lote: quantidade e numeros da aposta vem do arquivo de parametros, sem accept
+                       move qnt-numero-lote(ind-cartela) to qnt_numero
+                   else
+      *>continuara performando até que escolha uma quantidade valida para o jogo selecionado
+                       move 0 to qnt_numero
+                       perform until qnt_numero >= game-min-aposta(game-selecionado)
+                               and qnt_numero <= game-max-aposta(game-selecionado)
+                           display "Cartela " ind-cartela ": quantos numeros gostaria de apostar? ("
+                               game-min-aposta(game-selecionado) " - " game-max-aposta(game-selecionado) ")"
+                           accept qnt_numero
+                           move "QNT-NUMERO" to ws-audit-campo
+                           move qnt_numero to ws-audit-valor
+                           perform grava-auditoria
+                       end-perform
+                   end-if
 
       *>Ira performar ate que o ind(referente ao numero de apostas) for maior que o numero de apostas desejadas
-           perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                   perform varying ind1 from 1 by 1 until ind1 > qnt_numero
 
-               display "Adicione o " ind1 " numero da aposta:"
-               accept numero-ctrl
+                       if modo-lote
+                           move numero-lote(ind-cartela, ind1) to numero-ctrl
+                       else
+                           display "Cartela " ind-cartela ": adicione o " ind1 " numero da aposta:"
+                           accept numero-ctrl
+                           move "NUMERO-CTRL" to ws-audit-campo
+                           move numero-ctrl to ws-audit-valor
+                           perform grava-auditoria
+                       end-if
 
       *>teste de repetição, para conferir que não aposte o mesmo numero mais de uma vez
-               perform teste-repeticao-aposta
-               move numero-ctrl to numero(ind1)
+                       perform teste-repeticao-aposta
+                       move numero-ctrl to numero(ind1)
 
-               display erase
+                       if modo-interativo
+                           display erase
+                       end-if
+
+                   end-perform
+
+      *>copia a cartela montada na tabela de trabalho para a tabela de multiplas cartelas
+                   move qnt_numero to qnt-numero-cartela(ind-cartela)
+                   perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+                       move numero(ind1) to numero-cartela(ind-cartela, ind1)
+                   end-perform
+
+      *>em modo interativo ou reconciliacao, oferece a opcao de salvar a cartela recem-digitada
+                   if not modo-lote
+                       display "Deseja salvar esta cartela com um nome para reutilizar depois? (S/N)"
+                       accept ws-salvar-cartela
+                       move "SALVAR-CARTELA" to ws-audit-campo
+                       move ws-salvar-cartela to ws-audit-valor
+                       perform grava-auditoria
+                       if salvar-cartela
+                           perform salva-cartela-atual
+                       end-if
+                   end-if
+
+               end-if
 
            end-perform
+           .
+       monta-cartelas-exit.
+           exit.
+      *>----------------------------------------------------------------
 
-      *>performar ate que o a quantidade de numeros do sorteio iguais aos numeros de apostas seja igual a 6
-           perform until controle-ctrl = 6
-               move 0 to sorteio(6)
-               move 0 to sorteio(5)
-               move 0 to sorteio(4)
-               move 0 to sorteio(3)
-               move 0 to sorteio(2)
-               move 0 to sorteio(1)
+      *>--------------------------------------------carrega-cartela----
+       carrega-cartela-salva section.
+      *>procura no arquivo CARTELAS.DAT uma cartela salva com o nome informado
+           display "Digite o nome da cartela salva:"
+           accept ws-nome-cartela
+           move "NOME-CARTELA" to ws-audit-campo
+           move ws-nome-cartela to ws-audit-valor
+           perform grava-auditoria
 
-               perform geradorrandom
+           open input cartelas-file
+           if st-cartelas <> "00"
+               display "Nenhuma cartela salva encontrada (CARTELAS.DAT nao existe ainda)"
+           else
+               move "N" to eof-cartelas
+               perform until fim-cartelas or cartela-ja-carregada
+                   read cartelas-file into cartela-salva-reg
+                       at end
+                           move "S" to eof-cartelas
+                   end-read
+                   if not fim-cartelas and nome-cartela-salva = ws-nome-cartela
+      *>valida a cartela salva contra as regras do jogo atualmente selecionado, antes de aceita-la
+                       move "S" to ws-cartela-valida-jogo
+                       if qnt-numero-salva < game-min-aposta(game-selecionado)
+                               or qnt-numero-salva > game-max-aposta(game-selecionado)
+                           move "N" to ws-cartela-valida-jogo
+                       end-if
+                       perform varying ind1 from 1 by 1
+                               until ind1 > qnt-numero-salva or ind1 > 20
+                           if numero-salva(ind1) < 1
+                                   or numero-salva(ind1) > game-faixa-numeros(game-selecionado)
+                               move "N" to ws-cartela-valida-jogo
+                           end-if
+                       end-perform
 
-               perform teste-ganhador
+                       if cartela-valida-jogo
+                           move qnt-numero-salva to qnt-numero-cartela(ind-cartela)
+                           perform varying ind1 from 1 by 1 until ind1 > 20
+                               move numero-salva(ind1) to numero-cartela(ind-cartela, ind1)
+                           end-perform
+                           move "S" to ws-cartela-carregada
+                           display "Cartela '" ws-nome-cartela "' carregada com sucesso"
+                       else
+                           display "Cartela '" ws-nome-cartela "' nao e valida para o jogo "
+                               game-nome(game-selecionado) ", digite os numeros manualmente"
+                       end-if
+                   end-if
+               end-perform
+               close cartelas-file
+               if not cartela-ja-carregada
+                   display "Cartela '" ws-nome-cartela "' nao encontrada, digite os numeros manualmente"
+               end-if
+           end-if
+           .
+       carrega-cartela-salva-exit.
+           exit.
+      *>----------------------------------------------------------------
+
+      *>--------------------------------------------salva-cartela------
+       salva-cartela-atual section.
+      *>grava a cartela recem-montada em CARTELAS.DAT, sob o nome informado pelo operador
+           display "Digite um nome para esta cartela:"
+           accept ws-nome-cartela
+           move "NOME-CARTELA" to ws-audit-campo
+           move ws-nome-cartela to ws-audit-valor
+           perform grava-auditoria
 
-               display "Numeros sorteados: " sorteio(1) "-" sorteio(2) "-" sorteio(3) "-" sorteio(4) "-" sorteio(5) "-"
-               sorteio(6)
-               display "Ja foi realizado " controle " sorteios"
-               accept numero-ctrl
+           move ws-nome-cartela to nome-cartela-salva
+           move qnt-numero-cartela(ind-cartela) to qnt-numero-salva
+      *>zera os 20 slots antes de preencher, para nao reter digitos de uma cartela anterior com
+      *>mais numeros gravada no mesmo registro de trabalho (mesmo cuidado ja tomado em grava-historico-sorteio)
+           perform varying ind1 from 1 by 1 until ind1 > 20
+               move 0 to numero-salva(ind1)
+           end-perform
+           perform varying ind1 from 1 by 1 until ind1 > 20
+               move numero-cartela(ind-cartela, ind1) to numero-salva(ind1)
            end-perform
 
-      *>caso seja igual a seis, significa que acertou os 6 numeros, ganhou na loteria
-           if controle-ctrl = 6 then
-               display "Parabens, dps de " controle " tentativas, voce ganhou"
+      *>copia para o arquivo auxiliar todas as cartelas salvas, exceto uma com o mesmo nome (sera substituida)
+           open output cartelas-tmp-file
+           if st-cartelas-tmp <> "00"
+               display "Erro ao abrir CARTELAS.TMP (status " st-cartelas-tmp "), cartela nao foi salva"
+           else
+               open input cartelas-file
+               if st-cartelas = "00"
+                   move "N" to eof-cartelas
+                   perform until fim-cartelas
+                       read cartelas-file into cartela-salva-tmp-reg
+                           at end
+                               move "S" to eof-cartelas
+                       end-read
+                       if not fim-cartelas and nome-cartela-salva-tmp <> ws-nome-cartela
+                           write cartela-salva-tmp-reg
+                       end-if
+                   end-perform
+                   close cartelas-file
+               end-if
+               write cartela-salva-tmp-reg from cartela-salva-reg
+               close cartelas-tmp-file
+
+      *>reescreve CARTELAS.DAT com o conteudo atualizado do arquivo auxiliar -- so chega aqui se o
+      *>arquivo auxiliar foi construido com sucesso acima, para nunca truncar CARTELAS.DAT as cegas
+               open output cartelas-file
+               if st-cartelas <> "00"
+                   display "Erro ao abrir CARTELAS.DAT para gravacao (status " st-cartelas
+                       "), cartela nao foi salva; CARTELAS.TMP preservado para recuperacao manual"
+               else
+                   open input cartelas-tmp-file
+                   if st-cartelas-tmp <> "00"
+                       display "Erro ao reabrir CARTELAS.TMP (status " st-cartelas-tmp
+                           "), CARTELAS.DAT ficou vazio; restaure a partir de CARTELAS.TMP manualmente"
+                       close cartelas-file
+                   else
+                       move "N" to eof-cartelas
+                       perform until fim-cartelas
+                           read cartelas-tmp-file into cartela-salva-tmp-reg
+                               at end
+                                   move "S" to eof-cartelas
+                           end-read
+                           if not fim-cartelas
+                               write cartela-salva-reg from cartela-salva-tmp-reg
+                           end-if
+                       end-perform
+                       close cartelas-file
+                       close cartelas-tmp-file
+                       display "Cartela '" ws-nome-cartela "' salva com sucesso"
+                   end-if
+               end-if
            end-if
            .
-       processamento-exit.
+       salva-cartela-atual-exit.
            exit.
+      *>----------------------------------------------------------------
       *>--------------------------------------------teste-repeticao----
        teste-repeticao-aposta section.
 
-      *> nesse teste garante q a pessoa nao adicione dois numero iguais, e nem numero fora do intervalo de 1 e 60
+      *> nesse teste garante q a pessoa nao adicione dois numero iguais, e nem numero fora da faixa do jogo
            perform varying ind1 from 1 by 1 until numero(ind1) = 0
 
-               *> intervalo de 1 a 60
-               if numero-ctrl > 60 or numero-ctrl < 1 then
+               *> intervalo de 1 ate a faixa de numeros do jogo selecionado
+               if numero-ctrl > game-faixa-numeros(game-selecionado) or numero-ctrl < 1 then
+                   if modo-lote
+      *>modo lote nao tem operador para corrigir, um numero invalido no arquivo de parametros aborta o job
+                       display "Numero invalido em PARAMETROS.DAT: " numero-ctrl " esta fora do intervalo do jogo"
+                       stop run
+                   end-if
                    display "Voce adicionou um numero fora do intervalo"
                    display "Adicione outro numero"
                    accept numero-ctrl
+                   move "NUMERO-CTRL" to ws-audit-campo
+                   move numero-ctrl to ws-audit-valor
+                   perform grava-auditoria
                end-if
                *> numeros repetidos
                if numero-ctrl = numero(ind1) then
 
+                   if modo-lote
+      *>modo lote nao tem operador para corrigir, um numero repetido no arquivo de parametros aborta o job
+                       display "Numero repetido em PARAMETROS.DAT: " numero-ctrl
+                       stop run
+                   end-if
                    display "Voce adicionou um numero repetido"
                    display "Adicione outro numero"
                    accept numero-ctrl
+                   move "NUMERO-CTRL" to ws-audit-campo
+                   move numero-ctrl to ws-audit-valor
+                   perform grava-auditoria
                end-if
 
            end-perform
@@ -167,23 +873,29 @@
 
       *>--------------------------------------------geradorrandom-------
        geradorrandom section.
-      *>perfomar ate que sorteie 6 numeros
-           perform varying ind2 from 1 by 1 until ind2 > 6
+      *>perfomar ate que sorteie a quantidade de numeros definida pelo jogo selecionado
+           perform varying ind2 from 1 by 1 until ind2 > game-qtd-sorteio(game-selecionado)
 
            *> pega a semente do horario
                accept semente from time
-               compute semente = (semente + (ind2 * ind1)) * (semente * (qnt_numero - ind2)) / sorteio-ctrl
+      *>usa game-qtd-sorteio (o tamanho do sorteio do jogo selecionado) em vez de qnt_numero: um
+      *>unico sorteio e testado contra todas as cartelas da rodada, entao nao ha "a cartela atual"
+      *>aqui, e qnt_numero (escopo de uma cartela digitada) fica zerado quando ela e carregada de
+      *>CARTELAS.DAT em vez de digitada, corrompendo a semente para a rodada inteira
+               compute semente = (semente + (ind2 * ind1))
+                   * (semente * (game-qtd-sorteio(game-selecionado) - ind2)) / sorteio-ctrl
            *> computa um numero aleatorio a partir da semente
                compute num_random = function random(semente)
-           *> multiplica por 60 para que o numero esteja no intervalo desejado
-               multiply num_random by 60 giving sorteio-ctrl
+           *> multiplica pela faixa de numeros do jogo para que o numero esteja no intervalo desejado
+               multiply num_random by game-faixa-numeros(game-selecionado) giving sorteio-ctrl
 
       *>teste de repetição do sorteio pra que nao tenha o mesmo numero entre os sorteados
                perform teste-repeticao-sorteio
                move sorteio-ctrl to sorteio(ind2)
            end-perform
       *> variavel para controlar quantas vezes foram sorteados
-           add 1 to controle.
+           add 1 to controle
+           add 1 to controle-repeticao.
            .
        geradorrandom-exit.
            exit.
@@ -206,22 +918,140 @@
            exit.
       *>----------------------------------------------------------------
 
+      *>--------------------------------------------grava-historico----
+       grava-historico-sorteio section.
+      *>monta e grava o registro com a cartela vencedora, o sorteio e o numero de tentativas
+           move qnt-numero-cartela(cartela-vencedora) to qnt-numero-log
+           perform varying ind1 from 1 by 1 until ind1 > 20
+               move 0 to numero-log(ind1)
+           end-perform
+           perform varying ind1 from 1 by 1 until ind1 > qnt-numero-cartela(cartela-vencedora)
+               move numero-cartela(cartela-vencedora, ind1) to numero-log(ind1)
+           end-perform
+           perform varying ind2 from 1 by 1 until ind2 > 20
+               move 0 to sorteio-log(ind2)
+           end-perform
+           perform varying ind2 from 1 by 1 until ind2 > game-qtd-sorteio(game-selecionado)
+               move sorteio(ind2) to sorteio-log(ind2)
+           end-perform
+           move controle to controle-log
+           move cartela-vencedora to cartela-vencedora-log
+
+           write sorteio-log-reg
+           .
+       grava-historico-sorteio-exit.
+           exit.
+      *>----------------------------------------------------------------
+
+      *>--------------------------------------------grava-checkpoint----
+       grava-checkpoint section.
+      *>grava o progresso atual (controle, sorteio e cartelas) para permitir retomar depois
+           move controle to controle-cp
+           move controle-repeticao to controle-repeticao-cp
+           move ind-rep to ind-rep-cp
+           move qtd-cartelas to qtd-cartelas-cp
+           move game-selecionado to game-selecionado-cp
+           perform varying ind2 from 1 by 1 until ind2 > 20
+               move sorteio(ind2) to sorteio-cp(ind2)
+           end-perform
+           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+               move qnt-numero-cartela(ind-cartela) to qnt-numero-cartela-cp(ind-cartela)
+               perform varying ind1 from 1 by 1 until ind1 > 20
+                   move numero-cartela(ind-cartela, ind1) to numero-cartela-cp(ind-cartela, ind1)
+               end-perform
+           end-perform
+           move total-gasto-simulado to total-gasto-simulado-cp
+           move total-premio-simulado to total-premio-simulado-cp
+           move qtd-vitorias to qtd-vitorias-cp
+           move soma-controle-repeticoes to soma-controle-repeticoes-cp
+           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+               perform varying ws-hist-idx from 1 by 1 until ws-hist-idx > 21
+                   move hist-controle-ctrl-cartela(ind-cartela, ws-hist-idx)
+                       to hist-controle-ctrl-cartela-cp(ind-cartela, ws-hist-idx)
+               end-perform
+               move gasto-cartela(ind-cartela) to gasto-cartela-cp(ind-cartela)
+               move premio-cartela(ind-cartela) to premio-cartela-cp(ind-cartela)
+               move qtd-vitorias-cartela(ind-cartela) to qtd-vitorias-cartela-cp(ind-cartela)
+               move soma-controle-repeticoes-cartela(ind-cartela)
+                   to soma-controle-repeticoes-cartela-cp(ind-cartela)
+           end-perform
+           move repeticoes to repeticoes-cp
+           move modo-execucao to modo-execucao-cp
+
+           open output checkpoint-file
+           write checkpoint-reg
+           close checkpoint-file
+           .
+       grava-checkpoint-exit.
+           exit.
+      *>----------------------------------------------------------------
+
+      *>--------------------------------------------grava-auditoria----
+       grava-auditoria section.
+      *>grava no arquivo de auditoria o valor informado pelo operador, com data e hora
+           accept ws-audit-data from date yyyymmdd
+           accept ws-audit-hora from time
+           move ws-audit-data to audit-data
+           move ws-audit-hora to audit-hora
+           move ws-audit-campo to audit-campo
+           move ws-audit-valor to audit-valor
+
+           write auditoria-reg
+           .
+       grava-auditoria-exit.
+           exit.
+      *>----------------------------------------------------------------
 
       *>--------------------------------------------teste-ganhador ----
        teste-ganhador section.
-      *>reinicia o valor de controle pra definir o vencedor
-           move 0 to controle-ctrl
-      *>metodo bolha para comparar cada numero sorteado com cada numero apostado
-           perform varying ind2 from 1 by 1 until ind2 > 6
+      *>testa cada cartela contra o sorteio (vence a primeira que acertar todos os numeros do jogo)
+           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
 
-               perform varying ind1 from 1 by 1 until ind1 > qnt_numero
+               move 0 to controle-ctrl-cartela(ind-cartela)
+      *>metodo bolha para comparar cada numero sorteado com cada numero apostado na cartela
+               perform varying ind2 from 1 by 1 until ind2 > game-qtd-sorteio(game-selecionado)
 
-                   if sorteio(ind2) = aposta(ind1) then
-                       add 1 to controle-ctrl
-                   end-if
+                   perform varying ind1 from 1 by 1 until ind1 > qnt-numero-cartela(ind-cartela)
+
+                       if sorteio(ind2) = numero-cartela(ind-cartela, ind1) then
+                           add 1 to controle-ctrl-cartela(ind-cartela)
+                       end-if
+
+                   end-perform
 
                end-perform
 
+               if controle-ctrl-cartela(ind-cartela) = game-qtd-sorteio(game-selecionado)
+                       and cartela-vencedora = 0 then
+                   move ind-cartela to cartela-vencedora
+               end-if
+
+      *>cada sorteio simulado equivale a uma aposta paga para esta cartela (tabela PRECOS) -- o total
+      *>combinado (todas as cartelas) e o valor por cartela sao acumulados juntos, um ao lado do outro
+               add custo-aposta(game-selecionado, qnt-numero-cartela(ind-cartela)) to total-gasto-simulado
+               add custo-aposta(game-selecionado, qnt-numero-cartela(ind-cartela)) to gasto-cartela(ind-cartela)
+
+      *>premios simulados: acertos de (qtd-sorteio - 2), (qtd-sorteio - 1) e (qtd-sorteio) numeros
+               compute ws-acertos-necessarios = game-qtd-sorteio(game-selecionado) - 2
+               if controle-ctrl-cartela(ind-cartela) = ws-acertos-necessarios
+                   add premio-tier(game-selecionado, 1) to total-premio-simulado
+                   add premio-tier(game-selecionado, 1) to premio-cartela(ind-cartela)
+               end-if
+               compute ws-acertos-necessarios = game-qtd-sorteio(game-selecionado) - 1
+               if controle-ctrl-cartela(ind-cartela) = ws-acertos-necessarios
+                   add premio-tier(game-selecionado, 2) to total-premio-simulado
+                   add premio-tier(game-selecionado, 2) to premio-cartela(ind-cartela)
+               end-if
+               if controle-ctrl-cartela(ind-cartela) = game-qtd-sorteio(game-selecionado)
+                   add premio-tier(game-selecionado, 3) to total-premio-simulado
+                   add premio-tier(game-selecionado, 3) to premio-cartela(ind-cartela)
+               end-if
+
+      *>histograma de acertos individual desta cartela (0 ate a qtd sorteada pelo jogo), para que o
+      *>relatorio final possa comparar cada cartela em vez de so refletir a cartela 1
+               compute ws-hist-idx = controle-ctrl-cartela(ind-cartela) + 1
+               add 1 to hist-controle-ctrl-cartela(ind-cartela, ws-hist-idx)
+
            end-perform
       *>reiniciar as variaveis associadas ao sorteio e a aposta
            move 1 to ind1
@@ -235,6 +1065,79 @@
       *> unica vez no final do programa, impressao de relatorios
        finaliza section.
 
+           if qtd-vitorias > 0
+               compute media-draws-vitoria = soma-controle-repeticoes / qtd-vitorias
+           end-if
+
+           display "===================================================="
+           display "Relatorio final da simulacao"
+           display "===================================================="
+           display "Jogo simulado: " game-nome(game-selecionado)
+           display "Total de sorteios realizados (CONTROLE): " controle
+           if modo-reconciliacao
+               display "Quantidade de simulacoes (repeticoes) executadas: " controle
+           else
+               display "Quantidade de simulacoes (repeticoes) executadas: " repeticoes
+           end-if
+           display "----------------------------------------------------"
+           if qtd-vitorias = 0
+               display "Media de sorteios necessarios para ganhar: N/A (nenhuma vitoria nesta rodada)"
+           else
+               move media-draws-vitoria to ws-media-draws-edit
+               display "Media de sorteios necessarios para ganhar: " ws-media-draws-edit
+           end-if
+           display "----------------------------------------------------"
+      *>detalhamento por cartela: cada apostador tem seu proprio numero de numeros apostados,
+      *>historograma de acertos, vitorias, gasto e premio -- necessario para comparar cartelas
+      *>entre si (requisito 003), nao apenas ver um total combinado (requisito 002/006)
+           display "Detalhamento por cartela:"
+           perform varying ind-cartela from 1 by 1 until ind-cartela > qtd-cartelas
+               display "  Cartela " ind-cartela ": " qnt-numero-cartela(ind-cartela)
+                   " numeros apostados, " qtd-vitorias-cartela(ind-cartela) " vitoria(s)"
+               perform varying ws-hist-idx from 1 by 1
+                       until ws-hist-idx > game-qtd-sorteio(game-selecionado) + 1
+                   compute ind2 = ws-hist-idx - 1
+                   display "    " ind2 " acerto(s): " hist-controle-ctrl-cartela(ind-cartela, ws-hist-idx)
+               end-perform
+      *>media de sorteios para ganhar, DESTA cartela -- a media pooled acima mistura cartelas de
+      *>tamanhos diferentes; esta e a que permite comparar, por exemplo, 6 vs 10 numeros apostados
+               if qtd-vitorias-cartela(ind-cartela) = 0
+                   display "    Media de sorteios necessarios para ganhar: N/A (nenhuma vitoria desta cartela)"
+               else
+                   compute media-draws-vitoria-cartela =
+                       soma-controle-repeticoes-cartela(ind-cartela) / qtd-vitorias-cartela(ind-cartela)
+                   move media-draws-vitoria-cartela to ws-media-draws-cartela-edit
+                   display "    Media de sorteios necessarios para ganhar: " ws-media-draws-cartela-edit
+               end-if
+               move gasto-cartela(ind-cartela) to ws-gasto-edit
+               move premio-cartela(ind-cartela) to ws-premio-edit
+               display "    Gasto simulado: R$ " ws-gasto-edit "  Premios simulados: R$ " ws-premio-edit
+           end-perform
+           display "----------------------------------------------------"
+           move total-gasto-simulado to ws-gasto-edit
+           move total-premio-simulado to ws-premio-edit
+           display "Total gasto simulado (apostas, todas as cartelas): R$ " ws-gasto-edit
+           display "Total premios simulados (todas as cartelas): R$ " ws-premio-edit
+           if total-premio-simulado >= total-gasto-simulado
+               compute ws-saldo-simulado = total-premio-simulado - total-gasto-simulado
+               move ws-saldo-simulado to ws-saldo-edit
+               display "Saldo simulado: R$ " ws-saldo-edit " (positivo)"
+           else
+               compute ws-saldo-simulado = total-gasto-simulado - total-premio-simulado
+               move ws-saldo-simulado to ws-saldo-edit
+               display "Saldo simulado: R$ -" ws-saldo-edit " (negativo)"
+           end-if
+           display "===================================================="
+
+      *>simulacao concluida normalmente: limpa o checkpoint para nao retomar uma rodada ja finalizada
+           initialize checkpoint-reg
+           open output checkpoint-file
+           write checkpoint-reg
+           close checkpoint-file
+
+           close sorteio-log-file
+           close auditoria-file
+
            stop run
            .
        finaliza-exit.
