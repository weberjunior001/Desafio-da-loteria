@@ -0,0 +1,34 @@
+      *>==================================================================
+      *>Copybook GAMERULES - regras dos jogos de loteria da Caixa
+      *>faixa de numeros, quantidade sorteada e faixa de numeros apostaveis
+      *>==================================================================
+       01  game-rules-valores.
+           05  filler                   pic x(12) value "MEGA-SENA   ".
+           05  filler                   pic 9(02) value 60.
+           05  filler                   pic 9(02) value 06.
+           05  filler                   pic 9(02) value 06.
+           05  filler                   pic 9(02) value 15.
+           05  filler                   pic x(12) value "QUINA       ".
+           05  filler                   pic 9(02) value 80.
+           05  filler                   pic 9(02) value 05.
+           05  filler                   pic 9(02) value 05.
+           05  filler                   pic 9(02) value 15.
+           05  filler                   pic x(12) value "LOTOFACIL   ".
+           05  filler                   pic 9(02) value 25.
+           05  filler                   pic 9(02) value 15.
+           05  filler                   pic 9(02) value 15.
+           05  filler                   pic 9(02) value 20.
+
+       01  game-rules-tabela redefines game-rules-valores.
+           05  game-rules occurs 3.
+               10  game-nome             pic x(12).
+               10  game-faixa-numeros    pic 9(02).
+               10  game-qtd-sorteio      pic 9(02).
+               10  game-min-aposta       pic 9(02).
+               10  game-max-aposta       pic 9(02).
+
+       77  game-selecionado             pic 9(01) value 1.
+           88  game-nenhum               value 0.
+           88  game-mega-sena            value 1.
+           88  game-quina                value 2.
+           88  game-lotofacil            value 3.
