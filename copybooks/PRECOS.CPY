@@ -0,0 +1,96 @@
+      *>==================================================================
+      *>Copybook PRECOS - custo da aposta e premios simulados
+      *>valores aproximados da tabela de precos da Caixa, um jogo de
+      *>apostas por linha (mesma ordem de GAME-RULES: Mega-Sena, Quina,
+      *>Lotofacil), uma coluna por quantidade de numeros marcados (1-20)
+      *>==================================================================
+       01  tabela-custo-valores.
+      *>----Mega-Sena (faixa valida de aposta: 6 a 15 numeros)
+           05  filler                   pic 9(07)v99 value 0.       *> 1 numero
+           05  filler                   pic 9(07)v99 value 0.       *> 2 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 3 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 4 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 5 numeros
+           05  filler                   pic 9(07)v99 value 5,00.    *> 6 numeros
+           05  filler                   pic 9(07)v99 value 35,00.   *> 7 numeros
+           05  filler                   pic 9(07)v99 value 140,00.  *> 8 numeros
+           05  filler                   pic 9(07)v99 value 420,00.  *> 9 numeros
+           05  filler                   pic 9(07)v99 value 1050,00. *> 10 numeros
+           05  filler                   pic 9(07)v99 value 2310,00. *> 11 numeros
+           05  filler                   pic 9(07)v99 value 4620,00. *> 12 numeros
+           05  filler                   pic 9(07)v99 value 8580,00. *> 13 numeros
+           05  filler                   pic 9(07)v99 value 15015,00.*> 14 numeros
+           05  filler                   pic 9(07)v99 value 25025,00.*> 15 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 16 numeros (invalido p/ Mega-Sena)
+           05  filler                   pic 9(07)v99 value 0.       *> 17 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 18 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 19 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 20 numeros
+
+      *>----Quina (faixa valida de aposta: 5 a 15 numeros)
+           05  filler                   pic 9(07)v99 value 0.       *> 1 numero (invalido p/ Quina)
+           05  filler                   pic 9(07)v99 value 0.       *> 2 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 3 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 4 numeros
+           05  filler                   pic 9(07)v99 value 2,50.    *> 5 numeros
+           05  filler                   pic 9(07)v99 value 15,00.   *> 6 numeros
+           05  filler                   pic 9(07)v99 value 52,50.   *> 7 numeros
+           05  filler                   pic 9(07)v99 value 140,00.  *> 8 numeros
+           05  filler                   pic 9(07)v99 value 315,00.  *> 9 numeros
+           05  filler                   pic 9(07)v99 value 630,00.  *> 10 numeros
+           05  filler                   pic 9(07)v99 value 1155,00. *> 11 numeros
+           05  filler                   pic 9(07)v99 value 1980,00. *> 12 numeros
+           05  filler                   pic 9(07)v99 value 3217,50. *> 13 numeros
+           05  filler                   pic 9(07)v99 value 5005,00. *> 14 numeros
+           05  filler                   pic 9(07)v99 value 7507,50. *> 15 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 16 numeros (invalido p/ Quina)
+           05  filler                   pic 9(07)v99 value 0.       *> 17 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 18 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 19 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 20 numeros
+
+      *>----Lotofacil (faixa valida de aposta: 15 a 20 numeros)
+           05  filler                   pic 9(07)v99 value 0.       *> 1 numero (invalido p/ Lotofacil)
+           05  filler                   pic 9(07)v99 value 0.       *> 2 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 3 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 4 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 5 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 6 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 7 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 8 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 9 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 10 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 11 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 12 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 13 numeros
+           05  filler                   pic 9(07)v99 value 0.       *> 14 numeros
+           05  filler                   pic 9(07)v99 value 3,00.    *> 15 numeros
+           05  filler                   pic 9(07)v99 value 48,00.   *> 16 numeros
+           05  filler                   pic 9(07)v99 value 408,00.  *> 17 numeros
+           05  filler                   pic 9(07)v99 value 2448,00. *> 18 numeros
+           05  filler                   pic 9(07)v99 value 11628,00.*> 19 numeros
+           05  filler                   pic 9(07)v99 value 46512,00.*> 20 numeros
+
+       01  tabela-custo redefines tabela-custo-valores.
+           05  custo-jogo               occurs 3.
+               10  custo-aposta           pic 9(07)v99 occurs 20.
+
+      *>premios simulados (representativos, o premio real da Caixa varia por concurso), por jogo
+      *>mesma ordem de GAME-RULES: Mega-Sena, Quina, Lotofacil
+       01  tabela-premio-valores.
+      *>----Mega-Sena
+           05  filler                   pic 9(11)v99 value 1000,00.      *> acerto de qtd-sorteio menos 2 (quadra)
+           05  filler                   pic 9(11)v99 value 50000,00.     *> acerto de qtd-sorteio menos 1 (quina)
+           05  filler                   pic 9(11)v99 value 60000000,00.  *> acerto de todos os numeros (sena)
+      *>----Quina
+           05  filler                   pic 9(11)v99 value 10,00.        *> acerto de qtd-sorteio menos 2 (terno)
+           05  filler                   pic 9(11)v99 value 5000,00.      *> acerto de qtd-sorteio menos 1 (quadra)
+           05  filler                   pic 9(11)v99 value 3000000,00.   *> acerto de todos os numeros (quina)
+      *>----Lotofacil
+           05  filler                   pic 9(11)v99 value 25,00.        *> acerto de qtd-sorteio menos 2 (13 pontos)
+           05  filler                   pic 9(11)v99 value 1500,00.      *> acerto de qtd-sorteio menos 1 (14 pontos)
+           05  filler                   pic 9(11)v99 value 1500000,00.   *> acerto de todos os numeros (15 pontos)
+
+       01  tabela-premio redefines tabela-premio-valores.
+           05  premio-jogo              occurs 3.
+               10  premio-tier            pic 9(11)v99 occurs 3.
